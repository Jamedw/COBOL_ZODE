@@ -4,15 +4,68 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Persistent, per-operation stack storage keyed by push
+           *> order, so the interactive menu's stacks survive between
+           *> invocations of the program instead of just living in
+           *> heap nodes for the run.
+           SELECT STACK-IDX-FILE ASSIGN TO "STACKIDX"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SI-PUSH-SEQ
+               FILE STATUS IS WS-STACK-IDX-STATUS.
+
+           SELECT STACK-RPT-FILE ASSIGN TO "STACKRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           *> Shared regression-history log appended to by both this
+           *> program's and AST_BUILD's built-in self-tests, so pass/
+           *> fail history survives across runs of either suite.
+           SELECT TEST-HIST-FILE ASSIGN TO "TESTHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TEST-HIST-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  STACK-IDX-FILE.
+       01  STACK-IDX-REC.
+           05  SI-PUSH-SEQ     PIC 9(6).
+           05  SI-STACK-ID     PIC 9(2).
+           05  SI-VAL          PIC X.
+
+       FD  STACK-RPT-FILE.
+       01  STACK-RPT-REC            PIC X(80).
+
+       FD  TEST-HIST-FILE.
+       01  TEST-HIST-REC            PIC X(80).
+
        WORKING-STORAGE SECTION.
 
-       01  HEAD-PTR    POINTER VALUE NULL. *> Top of stack
        01  TEMP-NODE-PTR   POINTER VALUE NULL.
-       01  CURR-NODE-PTR   POINTER VALUE NULL. 
-       01  STACK-STATUS    PIC X VALUE 'Y'.
-           88  STACK-EMPTY VALUE 'Y'.
-           88  STACK-NOT-EMPTY VALUE 'N'.
+       01  CURR-NODE-PTR   POINTER VALUE NULL.
+
+       *> Multiple named stacks: HEAD-PTR/empty-switch/depth are now
+       *> kept one per stack ID instead of as single global items, so
+       *> several independent stacks can be worked in the same run.
+       01  MAX-STACKS      PIC 9(2) VALUE 10.
+       01  CURR-STACK-ID   PIC 9(2) VALUE 1.
+       01  STACK-TABLE.
+           05  STACK-ENTRY OCCURS 10 TIMES.
+               10  STK-HEAD-PTR    POINTER VALUE NULL. *> Top of stack
+               10  STK-EMPTY-SW    PIC X VALUE 'Y'.
+                   88  STK-EMPTY       VALUE 'Y'.
+                   88  STK-NOT-EMPTY   VALUE 'N'.
+               10  STK-DEPTH       PIC 9(6) VALUE 0.
+
+       *> Return code set by PUSH-STACK/POP-STACK for the caller to
+       *> check, in addition to the empty/not-empty switch above.
+       01  STACK-STATUS    PIC XX VALUE 'OK'.
+           88  STACK-OK          VALUE 'OK'.
+           88  STACK-UNDERFLOW   VALUE 'UN'.
+           88  STACK-OVERFLOW    VALUE 'OV'.
+       01  MAX-STACK-DEPTH PIC 9(6) VALUE 9999.
        01  ITEM    PIC X VALUE SPACE. *> Item to put into stack
        01  CHOICE  PIC 9 VALUE 0.
            88  PUSH-CHOICE VALUE 1.
@@ -34,22 +87,108 @@
        01  TEST-ITEM-3 PIC X VALUE 'C'.
        01  STACK-OUTPUT    PIC X(10).
 
-       *> For dynamic allocation 
+       *> The old single-file STACKCKP checkpoint/restart feature was
+       *> retired here: it predated multi-stack support and had no
+       *> stack-ID field, so it could only ever checkpoint/restore one
+       *> stack at a time and did so regardless of which stack was
+       *> active. STACK-IDX-FILE below now gives every stack its own
+       *> durable, automatically-restored record on every run, which
+       *> makes a separate checkpoint pass unnecessary.
+
+       *> Reserved stack ID the self-tests always run against, so
+       *> running "4. Run Tests" from the menu never touches whatever
+       *> stack the user was working on (see TEST-STACK/SAVED-STACK-ID).
+       01  TEST-STACK-ID       PIC 9(2) VALUE 10.
+       01  SAVED-STACK-ID      PIC 9(2) VALUE 0.
+
+       *> For indexed stack persistence (survives between invocations)
+       01  WS-STACK-IDX-STATUS  PIC XX VALUE '00'.
+       01  NEXT-PUSH-SEQ        PIC 9(6) VALUE 0.
+       01  IDX-EOF-SW           PIC X VALUE 'N'.
+           88  END-OF-IDX       VALUE 'Y'.
+
+       *> For the paginated stack-dump report
+       01  WS-RPT-RUN-DATE.
+           05  WS-RPT-YYYY          PIC 9(4).
+           05  WS-RPT-MM            PIC 9(2).
+           05  WS-RPT-DD            PIC 9(2).
+       01  MAX-RPT-LINES-PER-PAGE   PIC 9(2) VALUE 20.
+       01  RPT-PAGE-NO              PIC 9(4) VALUE 0.
+       01  RPT-LINES-ON-PAGE        PIC 9(2) VALUE 0.
+       01  RPT-ENTRY-SEQ            PIC 9(4) VALUE 0.
+
+       01  STACK-RPT-HEADER.
+           05  FILLER               PIC X(18)
+               VALUE "STACK DUMP REPORT ".
+           05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+           05  RPT-HDR-MM           PIC 9(2).
+           05  FILLER               PIC X VALUE "/".
+           05  RPT-HDR-DD           PIC 9(2).
+           05  FILLER               PIC X VALUE "/".
+           05  RPT-HDR-YYYY         PIC 9(4).
+           05  FILLER               PIC X(6) VALUE "  PG: ".
+           05  RPT-HDR-PAGE         PIC ZZZ9.
+           05  FILLER               PIC X(9) VALUE "  STACK: ".
+           05  RPT-HDR-STACK-ID     PIC Z9.
+           05  FILLER               PIC X(9) VALUE "  COUNT: ".
+           05  RPT-HDR-COUNT        PIC ZZZZZ9.
+           05  FILLER               PIC X(6) VALUE SPACE.
+
+       01  STACK-RPT-DETAIL.
+           05  FILLER               PIC X(6) VALUE "ENTRY ".
+           05  RPT-DTL-SEQ          PIC ZZZ9.
+           05  FILLER               PIC X(9) VALUE "  VALUE: ".
+           05  RPT-DTL-VAL          PIC X.
+           05  FILLER               PIC X(60) VALUE SPACE.
+
+       01  STACK-RPT-TRAILER.
+           05  FILLER               PIC X(28)
+               VALUE "END OF STACK DUMP - TOTAL: ".
+           05  RPT-TRL-COUNT        PIC ZZZZZ9.
+           05  FILLER               PIC X(46) VALUE SPACE.
+
+       *> For the shared self-test regression-history log
+       01  WS-TEST-HIST-STATUS  PIC XX VALUE '00'.
+       01  WS-TH-FULL-TIME      PIC 9(8) VALUE 0.
+       01  TH-CURR-TEST-NAME    PIC X(20) VALUE SPACE.
+       01  TH-CURR-RESULT       PIC X(6) VALUE SPACE.
+
+       01  TEST-HIST-DETAIL.
+           05  FILLER               PIC X(9) VALUE "PROGRAM: ".
+           05  TH-PROGRAM           PIC X(9) VALUE "MYSTACK".
+           05  FILLER               PIC X(7) VALUE "  TEST=".
+           05  TH-TEST-NAME         PIC X(20).
+           05  FILLER               PIC X(9) VALUE "  RESULT=".
+           05  TH-RESULT            PIC X(6).
+           05  FILLER               PIC X(5) VALUE "  TS=".
+           05  TH-TIMESTAMP.
+               10  TH-TS-DATE       PIC 9(8).
+               10  TH-TS-TIME       PIC 9(6).
+           05  FILLER               PIC X(1) VALUE SPACE.
+
+       *> For dynamic allocation
        LINKAGE SECTION. 
        01 CURR-NODE BASED.
            02  NXT POINTER VALUE NULL.
+           02  NODE-STACK-ID PIC 9(2) VALUE 0.
+           02  NODE-PUSH-SEQ PIC 9(6) VALUE 0.
            02  VAL PIC X VALUE SPACE.
 
        01 TEMP-NODE BASED.
            02  NXT POINTER VALUE NULL.
-           02  VAL PIC X VALUE SPACE. 
+           02  NODE-STACK-ID PIC 9(2) VALUE 0.
+           02  NODE-PUSH-SEQ PIC 9(6) VALUE 0.
+           02  VAL PIC X VALUE SPACE.
 
        PROCEDURE DIVISION.
        
        PERFORM MAIN.
 
-       *> Main function to ask user what they want to do. 
+       *> Main function to ask user what they want to do.
        MAIN.
+           PERFORM OPEN-STACK-IDX-FILE
+           PERFORM LOAD-STACK-FROM-IDX-FILE
+
            DISPLAY "1. Push to Stack"
            DISPLAY "2. Pop from Stack"
            DISPLAY "3. Display Stack"
@@ -61,10 +200,19 @@
                ACCEPT CHOICE
                EVALUATE TRUE
                    WHEN PUSH-CHOICE
+                       PERFORM SELECT-STACK-ID
                        PERFORM PUSH-STACK
+                       IF NOT STACK-OK
+                           DISPLAY "Push did not complete; see above."
+                       END-IF
                    WHEN POP-CHOICE
+                       PERFORM SELECT-STACK-ID
                        PERFORM POP-STACK
+                       IF NOT STACK-OK
+                           DISPLAY "Pop did not complete; see above."
+                       END-IF
                    WHEN DISPLAY-CHOICE
+                       PERFORM SELECT-STACK-ID
                        PERFORM DISPLAY-STACK
                    WHEN TEST-CHOICE
                        PERFORM TEST-STACK
@@ -74,95 +222,304 @@
                        DISPLAY "Invalid choice, try again."
                END-EVALUATE
            END-PERFORM.
+
+           PERFORM CLOSE-STACK-IDX-FILE.
        STOP RUN.
 
-       ALLOCATE-NODE.
-           ALLOCATE CURR-NODE
-               RETURNING CURR-NODE-PTR. 
-       
-       *> Function to push "ITEM" onto top of stack
-       PUSH-STACK.
-           IF YES-READING
-                  DISPLAY "Enter value to push: "
-                  ACCEPT ITEM
-           END-IF
+       *> Open the persistent stack file, creating it on first use if
+       *> it doesn't exist yet.
+       OPEN-STACK-IDX-FILE.
+           OPEN I-O STACK-IDX-FILE
+           IF WS-STACK-IDX-STATUS NOT = "00"
+               OPEN OUTPUT STACK-IDX-FILE
+               CLOSE STACK-IDX-FILE
+               OPEN I-O STACK-IDX-FILE
+           END-IF.
+
+       CLOSE-STACK-IDX-FILE.
+           CLOSE STACK-IDX-FILE.
+
+       *> Rebuild every stack's in-memory linked list from the
+       *> persistent file, replaying pushes in push-order (ascending
+       *> key) so the most recently pushed entry ends up on top again,
+       *> and pick up NEXT-PUSH-SEQ where the last run left off.
+       LOAD-STACK-FROM-IDX-FILE.
+           MOVE 'N' TO IDX-EOF-SW
+           MOVE 0 TO NEXT-PUSH-SEQ
+           PERFORM READ-NEXT-IDX-REC
+           PERFORM UNTIL END-OF-IDX
+               PERFORM REBUILD-STACK-NODE
+               IF SI-PUSH-SEQ > NEXT-PUSH-SEQ
+                   MOVE SI-PUSH-SEQ TO NEXT-PUSH-SEQ
+               END-IF
+               PERFORM READ-NEXT-IDX-REC
+           END-PERFORM.
+
+       READ-NEXT-IDX-REC.
+           READ STACK-IDX-FILE NEXT RECORD
+               AT END
+                   SET END-OF-IDX TO TRUE
+           END-READ
+           IF WS-STACK-IDX-STATUS NOT = "00" AND WS-STACK-IDX-STATUS
+                   NOT = "10"
+               PERFORM STACK-IDX-IO-ERROR
+           END-IF.
+
+       *> Abend cleanly on any STACK-IDX-FILE I/O error other than
+       *> end-of-file, instead of letting a bad status silently leave
+       *> END-OF-IDX (or the caller's expected record) never set and
+       *> the read loop spinning forever.
+       STACK-IDX-IO-ERROR.
+           DISPLAY "STACKIDX: I/O ERROR - STATUS " WS-STACK-IDX-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       *> Recreate one heap node from a persisted index record and
+       *> link it onto its stack, without re-writing the file (used
+       *> only while loading, not during normal push/pop).
+       REBUILD-STACK-NODE.
            PERFORM ALLOCATE-NODE
            SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
-           MOVE ITEM TO VAL OF CURR-NODE
-           IF STACK-EMPTY
-               SET HEAD-PTR TO CURR-NODE-PTR
-               SET STACK-NOT-EMPTY TO TRUE
-           ELSE    
+           MOVE SI-VAL TO VAL OF CURR-NODE
+           MOVE SI-STACK-ID TO NODE-STACK-ID OF CURR-NODE
+           MOVE SI-PUSH-SEQ TO NODE-PUSH-SEQ OF CURR-NODE
+           IF STK-EMPTY(SI-STACK-ID)
+               SET STK-HEAD-PTR(SI-STACK-ID) TO CURR-NODE-PTR
+               SET STK-NOT-EMPTY(SI-STACK-ID) TO TRUE
+           ELSE
+               SET NXT OF CURR-NODE TO STK-HEAD-PTR(SI-STACK-ID)
+               SET STK-HEAD-PTR(SI-STACK-ID) TO CURR-NODE-PTR
+           END-IF
+           ADD 1 TO STK-DEPTH(SI-STACK-ID).
+
+       ALLOCATE-NODE.
+           ALLOCATE CURR-NODE INITIALIZED
+               RETURNING CURR-NODE-PTR.
+
+       *> Ask which of the MAX-STACKS stacks the next push/pop/display
+       *> should operate on. Skipped while running the self-tests,
+       *> which always drive CURR-STACK-ID's default of 1.
+       SELECT-STACK-ID.
+           IF YES-READING
+               MOVE 0 TO CURR-STACK-ID
+               PERFORM UNTIL CURR-STACK-ID > 0
+                       AND CURR-STACK-ID NOT > MAX-STACKS
+                       AND CURR-STACK-ID NOT = TEST-STACK-ID
+                   DISPLAY "Enter stack ID (1-" MAX-STACKS "): "
+                   ACCEPT CURR-STACK-ID
+                   IF CURR-STACK-ID = 0 OR CURR-STACK-ID > MAX-STACKS
+                       OR CURR-STACK-ID = TEST-STACK-ID
+                       DISPLAY "Invalid stack ID; must be 1-"
+                           MAX-STACKS ", excluding " TEST-STACK-ID
+                           " (reserved for self-tests)."
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       *> Function to push "ITEM" onto top of stack CURR-STACK-ID
+       PUSH-STACK.
+           IF STK-DEPTH(CURR-STACK-ID) NOT < MAX-STACK-DEPTH
+               SET STACK-OVERFLOW TO TRUE
+               DISPLAY "Stack is full."
+           ELSE
+               IF YES-READING
+                      DISPLAY "Enter value to push: "
+                      ACCEPT ITEM
+               END-IF
+               PERFORM ALLOCATE-NODE
                SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
-               SET NXT OF CURR-NODE TO HEAD-PTR
-               SET HEAD-PTR TO CURR-NODE-PTR
+               MOVE ITEM TO VAL OF CURR-NODE
+               MOVE CURR-STACK-ID TO NODE-STACK-ID OF CURR-NODE
+               ADD 1 TO NEXT-PUSH-SEQ
+               MOVE NEXT-PUSH-SEQ TO NODE-PUSH-SEQ OF CURR-NODE
+               IF STK-EMPTY(CURR-STACK-ID)
+                   SET STK-HEAD-PTR(CURR-STACK-ID) TO CURR-NODE-PTR
+                   SET STK-NOT-EMPTY(CURR-STACK-ID) TO TRUE
+               ELSE
+                   SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
+                   SET NXT OF CURR-NODE TO STK-HEAD-PTR(CURR-STACK-ID)
+                   SET STK-HEAD-PTR(CURR-STACK-ID) TO CURR-NODE-PTR
+               END-IF
+               ADD 1 TO STK-DEPTH(CURR-STACK-ID)
+               SET STACK-OK TO TRUE
+               PERFORM WRITE-STACK-IDX-REC
            END-IF.
 
-       *> Remove top value of stack. It will be accessible in "ITEM" 
+       *> Persist the just-pushed node to the indexed stack file,
+       *> keyed by its push order.
+       WRITE-STACK-IDX-REC.
+           MOVE NODE-PUSH-SEQ OF CURR-NODE TO SI-PUSH-SEQ
+           MOVE NODE-STACK-ID OF CURR-NODE TO SI-STACK-ID
+           MOVE VAL OF CURR-NODE TO SI-VAL
+           WRITE STACK-IDX-REC
+           IF WS-STACK-IDX-STATUS NOT = "00"
+               PERFORM STACK-IDX-IO-ERROR
+           END-IF.
+
+       *> Remove top value of stack CURR-STACK-ID. Accessible in "ITEM"
        POP-STACK.
-           IF STACK-EMPTY
+           IF STK-EMPTY(CURR-STACK-ID)
+               SET STACK-UNDERFLOW TO TRUE
                DISPLAY "Stack is empty."
            ELSE
-               SET CURR-NODE-PTR TO HEAD-PTR
+               SET CURR-NODE-PTR TO STK-HEAD-PTR(CURR-STACK-ID)
                SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
-               SET HEAD-PTR TO NXT OF CURR-NODE
+               SET STK-HEAD-PTR(CURR-STACK-ID) TO NXT OF CURR-NODE
                MOVE VAL OF CURR-NODE TO ITEM
                DISPLAY "Popped value: " ITEM
+               PERFORM DELETE-STACK-IDX-REC
                FREE CURR-NODE
-               IF HEAD-PTR = NULL
-                   SET STACK-EMPTY TO TRUE
+               SUBTRACT 1 FROM STK-DEPTH(CURR-STACK-ID)
+               IF STK-HEAD-PTR(CURR-STACK-ID) = NULL
+                   SET STK-EMPTY(CURR-STACK-ID) TO TRUE
                END-IF
+               SET STACK-OK TO TRUE
            END-IF.
-       
-       *> Show contents of stack
+
+       *> Remove the just-popped node's record from the indexed
+       *> stack file so persisted state matches the in-memory stack.
+       DELETE-STACK-IDX-REC.
+           MOVE NODE-PUSH-SEQ OF CURR-NODE TO SI-PUSH-SEQ
+           DELETE STACK-IDX-FILE
+           IF WS-STACK-IDX-STATUS NOT = "00"
+               PERFORM STACK-IDX-IO-ERROR
+           END-IF.
+
+       *> Write a paginated, headered dump of stack CURR-STACK-ID to
+       *> STACKRPT instead of DISPLAYing it to the console, so a stack
+       *> with more than a screenful of entries can still be reviewed
+       *> after the session ends.
        DISPLAY-STACK.
-           IF STACK-EMPTY
+           IF STK-EMPTY(CURR-STACK-ID)
                DISPLAY "Stack is empty."
            ELSE
-               DISPLAY "STACK: "
-               SET TEMP-NODE-PTR TO HEAD-PTR
+               PERFORM OPEN-STACK-RPT
+               MOVE 0 TO RPT-ENTRY-SEQ
+               SET TEMP-NODE-PTR TO STK-HEAD-PTR(CURR-STACK-ID)
                PERFORM UNTIL TEMP-NODE-PTR = NULL
                    SET CURR-NODE-PTR TO TEMP-NODE-PTR
                    SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
-                   DISPLAY VAL OF CURR-NODE
+                   ADD 1 TO RPT-ENTRY-SEQ
+                   IF RPT-LINES-ON-PAGE = 0
+                       PERFORM WRITE-STACK-RPT-HEADER
+                   END-IF
+                   MOVE RPT-ENTRY-SEQ TO RPT-DTL-SEQ
+                   MOVE VAL OF CURR-NODE TO RPT-DTL-VAL
+                   WRITE STACK-RPT-REC FROM STACK-RPT-DETAIL
+                   ADD 1 TO RPT-LINES-ON-PAGE
+                   IF RPT-LINES-ON-PAGE NOT < MAX-RPT-LINES-PER-PAGE
+                       MOVE 0 TO RPT-LINES-ON-PAGE
+                   END-IF
                    SET TEMP-NODE-PTR TO NXT OF CURR-NODE
                END-PERFORM
+               MOVE RPT-ENTRY-SEQ TO RPT-TRL-COUNT
+               WRITE STACK-RPT-REC FROM STACK-RPT-TRAILER
+               PERFORM CLOSE-STACK-RPT
+               DISPLAY "Stack " CURR-STACK-ID " written to report ("
+                   RPT-ENTRY-SEQ " entries)."
+           END-IF.
+
+       *> Open the stack-dump report and prime the run-date/paging
+       *> fields for a fresh set of page headers.
+       OPEN-STACK-RPT.
+           OPEN OUTPUT STACK-RPT-FILE
+           ACCEPT WS-RPT-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO RPT-PAGE-NO
+           MOVE 0 TO RPT-LINES-ON-PAGE.
+
+       CLOSE-STACK-RPT.
+           CLOSE STACK-RPT-FILE.
+
+       *> Emit one page header, showing the run date, page number,
+       *> stack ID, and total entry count for CURR-STACK-ID.
+       WRITE-STACK-RPT-HEADER.
+           ADD 1 TO RPT-PAGE-NO
+           MOVE WS-RPT-MM TO RPT-HDR-MM
+           MOVE WS-RPT-DD TO RPT-HDR-DD
+           MOVE WS-RPT-YYYY TO RPT-HDR-YYYY
+           MOVE RPT-PAGE-NO TO RPT-HDR-PAGE
+           MOVE CURR-STACK-ID TO RPT-HDR-STACK-ID
+           MOVE STK-DEPTH(CURR-STACK-ID) TO RPT-HDR-COUNT
+           WRITE STACK-RPT-REC FROM STACK-RPT-HEADER.
+
+       *> Open the shared test-history log for appending, creating it
+       *> on first use if it doesn't exist yet.
+       OPEN-TEST-HIST-FILE.
+           OPEN EXTEND TEST-HIST-FILE
+           IF WS-TEST-HIST-STATUS NOT = "00"
+               OPEN OUTPUT TEST-HIST-FILE
+               CLOSE TEST-HIST-FILE
+               OPEN EXTEND TEST-HIST-FILE
            END-IF.
 
-       *> Free the stack
+       CLOSE-TEST-HIST-FILE.
+           CLOSE TEST-HIST-FILE.
+
+       *> Append one dated record (program, test name, pass/fail) to
+       *> the shared test-history log for TH-CURR-TEST-NAME/-RESULT.
+       WRITE-TEST-HIST-REC.
+           ACCEPT TH-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TH-FULL-TIME FROM TIME
+           MOVE WS-TH-FULL-TIME(1:6) TO TH-TS-TIME
+           MOVE TH-CURR-TEST-NAME TO TH-TEST-NAME
+           MOVE TH-CURR-RESULT TO TH-RESULT
+           WRITE TEST-HIST-REC FROM TEST-HIST-DETAIL.
+
+       *> Free stack CURR-STACK-ID, and drop each freed node's
+       *> persisted STACKIDX record so a cleared stack doesn't come
+       *> back from the dead the next time the file is loaded.
        CLEAR-STACK.
-           SET TEMP-NODE-PTR TO HEAD-PTR
+           SET TEMP-NODE-PTR TO STK-HEAD-PTR(CURR-STACK-ID)
            PERFORM UNTIL TEMP-NODE-PTR = NULL
                SET CURR-NODE-PTR TO TEMP-NODE-PTR
                SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
                SET TEMP-NODE-PTR TO NXT OF CURR-NODE
+               PERFORM DELETE-STACK-IDX-REC
                FREE CURR-NODE
            END-PERFORM
-           SET STACK-EMPTY TO TRUE.
+           SET STK-EMPTY(CURR-STACK-ID) TO TRUE
+           MOVE 0 TO STK-DEPTH(CURR-STACK-ID).
 
-       *> Testing
+       *> Testing. Runs against the reserved TEST-STACK-ID, not
+       *> whichever stack the user last selected from the menu, so
+       *> exercising the self-tests never clears or overwrites a
+       *> stack the user is actively working on.
        TEST-STACK.
            SET NO-READING TO TRUE
+           MOVE CURR-STACK-ID TO SAVED-STACK-ID
+           MOVE TEST-STACK-ID TO CURR-STACK-ID
            DISPLAY "Running Stack Tests..."
+           PERFORM OPEN-TEST-HIST-FILE
 
            PERFORM TEST-PUSH-POP
            IF TEST-PASSED
                DISPLAY "TEST-PUSH-POP PASSED"
+               MOVE "PASSED" TO TH-CURR-RESULT
            ELSE
                DISPLAY "TEST-PUSH-POP FAILED"
+               MOVE "FAILED" TO TH-CURR-RESULT
            END-IF
-           
+           MOVE "TEST-PUSH-POP" TO TH-CURR-TEST-NAME
+           PERFORM WRITE-TEST-HIST-REC
+
            SET TEST-FAILED TO TRUE
-           
+
            PERFORM TEST-MULTIPLE-VALUES
            IF TEST-PASSED
                DISPLAY "TEST-MULTIPLE-VALUES PASSED"
+               MOVE "PASSED" TO TH-CURR-RESULT
            ELSE
                DISPLAY "TEST-MULTIPLE-VALUES FAILED"
+               MOVE "FAILED" TO TH-CURR-RESULT
            END-IF
-           
+           MOVE "TEST-MULTIPLE-VALUES" TO TH-CURR-TEST-NAME
+           PERFORM WRITE-TEST-HIST-REC
+
            SET TEST-FAILED TO TRUE
 
+           PERFORM CLOSE-TEST-HIST-FILE
+           PERFORM CLEAR-STACK
+           MOVE SAVED-STACK-ID TO CURR-STACK-ID
            SET YES-READING TO TRUE.
        
        *> Check single push and pop works as expected. 
