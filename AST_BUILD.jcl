@@ -0,0 +1,39 @@
+//ASTBUILD JOB (ACCTNO),'ZODE EVAL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  RUNS THE AST_BUILD ZODE EVALUATOR AGAINST A FLAT-FILE AST
+//*  DEFINITION (ZODESRC) AND AN OPTIONAL VARIABLE PARAMETER FILE
+//*  (ZODEPARM), PRODUCING A FORMATTED RESULT REPORT (ZODERPT), A
+//*  STEP-BY-STEP EVALUATION TRACE (ZODETRC), AND A STACK-DUMP REPORT
+//*  (STACKRPT). RUNS EVERY NIGHT, SO ZODERPT/ZODETRC/STACKRPT ARE
+//*  CATALOGED MOD SO A REPEAT RUN DOES NOT ABEND ON A DUPLICATE
+//*  DATASET ALLOCATION.
+//*
+//*  STEP1 (PARM='PROD') RUNS THE NORMAL PRODUCTION EVALUATION.
+//*  STEP2 (PARM='TEST') RUNS THE PROGRAM'S BUILT-IN STACK REGRESSION
+//*  SUITE INSTEAD, APPENDING ITS PASS/FAIL RESULTS TO THE SHARED
+//*  TESTHIST LOG, AND DOES NOT TOUCH ZODESRC/ZODEPARM/ZODERPT/ZODETRC.
+//*
+//STEP1    EXEC PGM=AST_BUILD,PARM='PROD'
+//STEPLIB  DD   DSN=PROD.ZODE.LOADLIB,DISP=SHR
+//ZODESRC  DD   DSN=PROD.ZODE.SRC(ZODESRC),DISP=SHR
+//ZODEPARM DD   DSN=PROD.ZODE.PARM(ZODEPARM),DISP=SHR
+//ZODERPT  DD   DSN=PROD.ZODE.OUT.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ZODETRC  DD   DSN=PROD.ZODE.OUT.TRC,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//STACKRPT DD   DSN=PROD.ZODE.OUT.STKRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=AST_BUILD,PARM='TEST'
+//STEPLIB  DD   DSN=PROD.ZODE.LOADLIB,DISP=SHR
+//TESTHIST DD   DSN=PROD.ZODE.OUT.TESTHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
