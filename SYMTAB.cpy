@@ -0,0 +1,12 @@
+      *> SYMBOL TABLE FOR ZODE VARC RESOLUTION.
+      *> LOADED FROM A PARAMETER FILE (SEE LOAD-SYMBOL-TABLE) BEFORE
+      *> BUILD-AST RUNS SO VARC NODES CAN BE RESOLVED DURING INTERP.
+       01  MAX-SYMBOLS          PIC 9(3) VALUE 100.
+       01  SYMBOL-COUNT         PIC 9(3) VALUE 0.
+       01  SYMBOL-TABLE.
+           05  SYMBOL-ENTRY OCCURS 100 TIMES.
+               10  SYM-NAME     PIC X(8).
+               10  SYM-VAL      PIC S9(9).
+       01  SYM-SEARCH-IDX       PIC 9(3).
+       01  SYM-LOOKUP-NAME      PIC X(8).
+       01  SYM-LOOKUP-VAL       PIC S9(9).
