@@ -0,0 +1,1401 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AST_BUILD.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZODE-SRC-FILE ASSIGN TO "ZODESRC"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ZODE-RESULT-RPT ASSIGN TO "ZODERPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ZODE-PARM-FILE ASSIGN TO "ZODEPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT ZODE-TRACE-FILE ASSIGN TO "ZODETRC"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           *> Paginated, headered dump of the interpreter's value
+           *> stack, written by DISPLAY-STACK instead of console
+           *> DISPLAY so a stack with more than a screenful of
+           *> entries is still usable after the run ends.
+           SELECT STACK-RPT-FILE ASSIGN TO "STACKRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           *> Shared regression-history log appended to by both this
+           *> program's and MyStack's built-in self-tests, so pass/
+           *> fail history survives across runs of either suite.
+           SELECT TEST-HIST-FILE ASSIGN TO "TESTHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TEST-HIST-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ZODE-SRC-FILE.
+       01  ZODE-SRC-REC.
+           05  ZS-NODE-ID       PIC 9(4).
+           05  ZS-ZODE-ID       PIC X.
+           05  ZS-VAL           PIC S9(9).
+           05  ZS-LEFT-ID       PIC 9(4).
+           05  ZS-RIGHT-ID      PIC 9(4).
+           05  ZS-ROOT-FLAG     PIC X.
+               88  ZS-IS-ROOT   VALUE 'Y'.
+           05  ZS-VAR-NAME      PIC X(8).
+           05  ZS-ELSE-ID       PIC 9(4).
+
+       FD  ZODE-RESULT-RPT.
+       01  ZODE-RPT-REC             PIC X(80).
+
+       FD  ZODE-PARM-FILE.
+       01  ZODE-PARM-REC.
+           05  ZP-SYM-NAME      PIC X(8).
+           05  ZP-SYM-VAL       PIC S9(9).
+
+       FD  ZODE-TRACE-FILE.
+       01  ZODE-TRACE-REC           PIC X(80).
+
+       FD  STACK-RPT-FILE.
+       01  STACK-RPT-REC            PIC X(80).
+
+       FD  TEST-HIST-FILE.
+       01  TEST-HIST-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       *> FOR THE ZODE RESULT REPORT
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY          PIC 9(4).
+           05  WS-RUN-MM            PIC 9(2).
+           05  WS-RUN-DD            PIC 9(2).
+       01  TOP-EXPR-ID              PIC 9(4) VALUE 0.
+
+       01  ZODE-RPT-HEADER.
+           05  FILLER               PIC X(20)
+               VALUE "ZODE EVALUATION RUN ".
+           05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+           05  RPT-HDR-MM           PIC 9(2).
+           05  FILLER               PIC X VALUE "/".
+           05  RPT-HDR-DD           PIC 9(2).
+           05  FILLER               PIC X VALUE "/".
+           05  RPT-HDR-YYYY         PIC 9(4).
+           05  FILLER               PIC X(37) VALUE SPACE.
+
+       01  ZODE-RPT-DETAIL.
+           05  FILLER               PIC X(16)
+               VALUE "EXPRESSION ID: ".
+           05  RPT-DTL-EXPR-ID      PIC ZZZ9.
+           05  FILLER               PIC X(10) VALUE "  RESULT: ".
+           05  RPT-DTL-RESULT       PIC -(9)9.
+           05  FILLER               PIC X(3) VALUE SPACE.
+           05  RPT-DTL-ERR          PIC X(9) VALUE SPACE.
+           05  FILLER               PIC X(28) VALUE SPACE.
+
+       01  ZODE-RPT-TRAILER.
+           05  FILLER               PIC X(15) VALUE "END OF REPORT ".
+           05  FILLER               PIC X(65) VALUE SPACE.
+
+       *> FOR THE PAGINATED STACK-DUMP REPORT
+       01  MAX-RPT-LINES-PER-PAGE   PIC 9(2) VALUE 20.
+       01  RPT-PAGE-NO              PIC 9(4) VALUE 0.
+       01  RPT-LINES-ON-PAGE        PIC 9(2) VALUE 0.
+       01  RPT-ENTRY-SEQ            PIC 9(4) VALUE 0.
+
+       01  STACK-RPT-HEADER.
+           05  FILLER               PIC X(18)
+               VALUE "STACK DUMP REPORT ".
+           05  FILLER               PIC X(10) VALUE "RUN DATE: ".
+           05  RPT-STK-HDR-MM       PIC 9(2).
+           05  FILLER               PIC X VALUE "/".
+           05  RPT-STK-HDR-DD       PIC 9(2).
+           05  FILLER               PIC X VALUE "/".
+           05  RPT-STK-HDR-YYYY     PIC 9(4).
+           05  FILLER               PIC X(6) VALUE "  PG: ".
+           05  RPT-HDR-PAGE         PIC ZZZ9.
+           05  FILLER               PIC X(9) VALUE "  STACK: ".
+           05  RPT-HDR-STACK-ID     PIC Z9.
+           05  FILLER               PIC X(9) VALUE "  COUNT: ".
+           05  RPT-HDR-COUNT        PIC ZZZZZ9.
+           05  FILLER               PIC X(6) VALUE SPACE.
+
+       01  STACK-RPT-DETAIL.
+           05  FILLER               PIC X(6) VALUE "ENTRY ".
+           05  RPT-DTL-SEQ          PIC ZZZ9.
+           05  FILLER               PIC X(9) VALUE "  NUM=  ".
+           05  RPT-DTL-NUM          PIC -(9)9.
+           05  FILLER               PIC X(7) VALUE "  ALP=".
+           05  RPT-DTL-ALP          PIC X(9).
+           05  FILLER               PIC X(19) VALUE SPACE.
+
+       01  STACK-RPT-TRAILER.
+           05  FILLER               PIC X(28)
+               VALUE "END OF STACK DUMP - TOTAL: ".
+           05  RPT-TRL-COUNT        PIC ZZZZZ9.
+           05  FILLER               PIC X(46) VALUE SPACE.
+
+       *> For the shared self-test regression-history log
+       01  WS-TEST-HIST-STATUS  PIC XX VALUE '00'.
+       01  WS-TH-FULL-TIME      PIC 9(8) VALUE 0.
+       01  TH-CURR-TEST-NAME    PIC X(20) VALUE SPACE.
+       01  TH-CURR-RESULT       PIC X(6) VALUE SPACE.
+
+       01  TEST-HIST-DETAIL.
+           05  FILLER               PIC X(9) VALUE "PROGRAM: ".
+           05  TH-PROGRAM           PIC X(9) VALUE "AST_BUILD".
+           05  FILLER               PIC X(7) VALUE "  TEST=".
+           05  TH-TEST-NAME         PIC X(20).
+           05  FILLER               PIC X(9) VALUE "  RESULT=".
+           05  TH-RESULT            PIC X(6).
+           05  FILLER               PIC X(5) VALUE "  TS=".
+           05  TH-TIMESTAMP.
+               10  TH-TS-DATE       PIC 9(8).
+               10  TH-TS-TIME       PIC 9(6).
+           05  FILLER               PIC X(1) VALUE SPACE.
+
+       *> FOR THE ZODE INTERPRETATION TRACE LOG. ONE LINE IS WRITTEN
+       *> PER NODE VISITED BY INTERP SO A BAD RESULT CAN BE AUDITED
+       *> BACK TO THE OPERANDS THAT PRODUCED IT.
+       01  TRACE-SEQ                PIC 9(4) VALUE 0.
+       01  ZODE-TRACE-DETAIL.
+           05  FILLER               PIC X(5) VALUE "NODE ".
+           05  TRC-SEQ              PIC ZZZ9.
+           05  FILLER               PIC X(7) VALUE "  TYPE=".
+           05  TRC-NODE-TYPE        PIC X(6).
+           05  FILLER               PIC X(5) VALUE "  LT=".
+           05  TRC-LT               PIC -(9)9.
+           05  FILLER               PIC X(5) VALUE "  RT=".
+           05  TRC-RT               PIC -(9)9.
+           05  FILLER               PIC X(9) VALUE "  RESULT=".
+           05  TRC-RESULT           PIC -(9)9.
+           05  FILLER               PIC X(4) VALUE SPACE.
+
+       01  TEMP-NODE-PTR  POINTER VALUE NULL.
+       01  CURR-NODE-PTR  POINTER VALUE NULL.
+
+       *> Multiple named stacks: HEAD-PTR/empty-switch/depth are kept
+       *> one per stack ID so the interpreter's value stack could be
+       *> run alongside other stacks in the same job step instead of
+       *> being limited to one global chain.
+       01  MAX-STACKS     PIC 9(2) VALUE 10.
+       01  CURR-STACK-ID  PIC 9(2) VALUE 1.
+       01  STACK-TABLE.
+           05  STACK-ENTRY OCCURS 10 TIMES.
+               10  STK-HEAD-PTR    POINTER VALUE NULL.
+               10  STK-EMPTY-SW    PIC X VALUE 'Y'.
+                   88  STK-EMPTY       VALUE 'Y'.
+                   88  STK-NOT-EMPTY   VALUE 'N'.
+               10  STK-DEPTH       PIC 9(6) VALUE 0.
+
+       *> Return code set by PUSH-STACK/POP-STACK for the caller to
+       *> check, in addition to the empty/not-empty switch above.
+       01  STACK-STATUS   PIC XX VALUE 'OK'.
+           88  STACK-OK          VALUE 'OK'.
+           88  STACK-UNDERFLOW   VALUE 'UN'.
+           88  STACK-OVERFLOW    VALUE 'OV'.
+       01  MAX-STACK-DEPTH PIC 9(6) VALUE 9999.
+       01  ALP-ITEM       PIC X(9) VALUE SPACE.
+       01  NUM-ITEM       PIC S9(9) VALUE -1.
+       01  PTR-ITEM       POINTER VALUE NULL.
+       01  CHOICE         PIC 9 VALUE 0.
+           88  PUSH-CHOICE VALUE 1.
+           88  POP-CHOICE VALUE 2.
+           88  DISPLAY-CHOICE VALUE 3.
+           88  TEST-CHOICE VALUE 4.
+
+           88  EXIT-CHOICE VALUE 5.
+
+       *> FOR TESTING
+       01  TESTING            PIC X VALUE 'N'.
+           88 NO-TESTING      VALUE 'N'.
+           88 YES-TESTING     VALUE 'Y'.
+       01  TEST-STATUS        PIC X VALUE 'N'.
+           88  TEST-PASSED    VALUE 'Y'.
+           88  TEST-FAILED    VALUE 'N'.
+       01  TEST-ITEM-1        PIC X VALUE 'A'.
+       01  TEST-ITEM-2        PIC X VALUE 'B'.
+       01  TEST-ITEM-3        PIC X VALUE 'C'.
+       01  STACK-OUTPUT       PIC X(10).
+
+       *> FOR FILE-DRIVEN AST CONSTRUCTION
+       01  ZODE-SRC-EOF        PIC X VALUE 'N'.
+           88  END-OF-ZODE-SRC VALUE 'Y'.
+
+       01  MAX-ZODE-NODES      PIC 9(4) VALUE 200.
+       01  ZODE-NODE-COUNT     PIC 9(4) VALUE 0.
+       01  ZODE-NODE-TABLE.
+           05  ZODE-NODE-ENTRY OCCURS 200 TIMES.
+               10  ZNT-NODE-ID     PIC 9(4).
+               10  ZNT-NODE-PTR    POINTER.
+               10  ZNT-LEFT-ID     PIC 9(4).
+               10  ZNT-RIGHT-ID    PIC 9(4).
+               10  ZNT-ELSE-ID     PIC 9(4).
+       01  ZODE-NODE-IDX       PIC 9(4).
+       01  ZODE-SEARCH-IDX     PIC 9(4).
+       01  ZODE-LOOKUP-ID      PIC 9(4).
+       01  ZODE-LOOKUP-PTR     POINTER.
+
+       *> FOR THE VARC SYMBOL TABLE, LOADED FROM ZODEPARM
+       01  WS-PARM-STATUS      PIC XX VALUE '00'.
+       01  PARM-EOF-SW         PIC X VALUE 'N'.
+           88  END-OF-PARM     VALUE 'Y'.
+           COPY SYMTAB.
+
+      *> PARM PASSED FROM THE EXEC STATEMENT IN THE CALLING JCL.
+       01  PARM-VALUE          PIC X(80) VALUE SPACE.
+
+
+       01 TOP-EXPR-PTR POINTER VALUE NULL.
+      * POINTER 0 is the one ALL calls return to
+       01 WORKING-EXPR-PTR-0 POINTER VALUE NULL.
+       01 WORKING-EXPR-PTR-1 POINTER VALUE NULL.
+       01 WORKING-EXPR-PTR-2 POINTER VALUE NULL.
+       01 WORKING-EXPR-PTR-3 POINTER VALUE NULL.
+
+      * WORKING-VALUE-0 is set in ALL language terminal calls
+       01 WORKING-VALUE-0 PIC S9(9) VALUE -1.
+       01 WORKING-VALUE-1 PIC S9(9) VALUE -1.
+       01 WORKING-VALUE-2 PIC S9(9) VALUE -1.
+
+       01  INTERP-CHOICE         PIC 9 VALUE 0.
+           88  NUMC-CHOICE VALUE 0.
+           88  PLUSC-CHOICE VALUE 1.
+           88  VARC-CHOICE VALUE 2.
+           88  MINUSC-CHOICE VALUE 3.
+           88  TIMESC-CHOICE VALUE 4.
+           88  DIVC-CHOICE VALUE 5.
+           88  GTC-CHOICE VALUE 6.
+           88  EQC-CHOICE VALUE 7.
+           88  IFC-CHOICE VALUE 8.
+
+       01  INTERP-ERROR-SW        PIC X VALUE 'N'.
+           88  INTERP-ERROR       VALUE 'Y'.
+           88  INTERP-OK          VALUE 'N'.
+
+
+       LINKAGE SECTION.
+
+       01 CURR-NODE BASED.
+           02  NXT POINTER VALUE NULL.
+           02  NODE-STACK-ID PIC 9(2) VALUE 0.
+           02  NUM-VAL PIC S9(9) VALUE -1.
+           02  ALP-VAL PIC X(9) VALUE SPACE.
+           02  PTR-VAL POINTER VALUE NULL.
+
+       01 TEMP-NODE BASED.
+           02  NXT POINTER VALUE NULL.
+           02  NODE-STACK-ID PIC 9(2) VALUE 0.
+           02  NUM-VAL PIC S9(9) VALUE -1.
+           02  ALP-VAL PIC X(9) VALUE SPACE.
+           02  PTR-VAL POINTER VALUE NULL.
+
+
+      * JANKY TYPE CASTING
+
+      * ZODE_ID = 0 = NUMC
+      * ZODE_ID = 1 = PLUSC
+      * ZODE_ID = 2 = VARC
+      * ZODE_ID = 3 = MINUSC
+      * ZODE_ID = 4 = TIMESC
+      * ZODE_ID = 5 = DIVC
+      * ZODE_ID = 6 = GTC
+      * ZODE_ID = 7 = EQC
+      * ZODE_ID = 8 = IFC
+
+       01 GEN_ZODE BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+
+
+       01 NUMC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 VAL PIC S9(9) VALUE 0.
+
+       01 VARC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 NAME PIC X(8) VALUE SPACE.
+
+       01 PLUSC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 LT POINTER VALUE NULL.
+           02 RT POINTER VALUE NULL.
+
+       01 MINUSC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 LT POINTER VALUE NULL.
+           02 RT POINTER VALUE NULL.
+
+       01 TIMESC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 LT POINTER VALUE NULL.
+           02 RT POINTER VALUE NULL.
+
+       01 DIVC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 LT POINTER VALUE NULL.
+           02 RT POINTER VALUE NULL.
+
+       01 GTC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 LT POINTER VALUE NULL.
+           02 RT POINTER VALUE NULL.
+
+       01 EQC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 LT POINTER VALUE NULL.
+           02 RT POINTER VALUE NULL.
+
+       01 IFC BASED.
+           02 ZODE_ID PIC X VALUE SPACE.
+           02 COND POINTER VALUE NULL.
+           02 THEN-BR POINTER VALUE NULL.
+           02 ELSE-BR POINTER VALUE NULL.
+
+       PROCEDURE DIVISION.
+       PERFORM MAIN.
+
+
+       MAIN.
+           SET YES-TESTING TO TRUE
+
+      *    RECEIVE THE PARM FROM THE EXEC STATEMENT IN THE CALLING
+      *    JCL. 'TEST' RUNS THE BUILT-IN STACK REGRESSION SUITE;
+      *    ANYTHING ELSE (INCLUDING A BLANK PARM) RUNS THE NORMAL
+      *    PRODUCTION ZODE EVALUATION.
+           ACCEPT PARM-VALUE FROM COMMAND-LINE
+
+           IF PARM-VALUE(1:4) = "TEST"
+               PERFORM TEST-STACK
+           ELSE
+               PERFORM LOAD-SYMBOL-TABLE
+               PERFORM BUILD-AST
+
+               PERFORM OPEN-TRACE
+               MOVE TOP-EXPR-PTR TO WORKING-EXPR-PTR-0
+               PERFORM INTERP
+               PERFORM CLOSE-TRACE
+
+               *> Dump the stack (holding just the final result at
+               *> this point) to STACKRPT before popping it off, so
+               *> a production run always leaves a stack-report trail
+               *> behind alongside the trace and result report.
+               PERFORM DISPLAY-STACK
+
+               PERFORM POP-STACK
+               PERFORM CHECK-STACK-STATUS
+
+               PERFORM WRITE-RESULT-RPT
+           END-IF.
+
+       STOP RUN.
+
+      *    OPEN THE TRACE LOG AND RESET THE LINE SEQUENCE COUNTER.
+       OPEN-TRACE.
+           MOVE 0 TO TRACE-SEQ
+           OPEN OUTPUT ZODE-TRACE-FILE.
+
+       CLOSE-TRACE.
+           CLOSE ZODE-TRACE-FILE.
+
+      *    WRITE ONE TRACE LINE FOR THE NODE VISIT DESCRIBED BY
+      *    TRC-NODE-TYPE/TRC-LT/TRC-RT/TRC-RESULT, ALREADY SET BY
+      *    THE CALLER.
+       WRITE-TRACE-LINE.
+           ADD 1 TO TRACE-SEQ
+           MOVE TRACE-SEQ TO TRC-SEQ
+           MOVE ZODE-TRACE-DETAIL TO ZODE-TRACE-REC
+           WRITE ZODE-TRACE-REC.
+
+      *    WRITE THE RUN-DATE HEADER, THE EXPRESSION RESULT, AND THE
+      *    TRAILER TO THE ZODE RESULT REPORT.
+       WRITE-RESULT-RPT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN OUTPUT ZODE-RESULT-RPT
+
+           MOVE WS-RUN-MM TO RPT-HDR-MM
+           MOVE WS-RUN-DD TO RPT-HDR-DD
+           MOVE WS-RUN-YYYY TO RPT-HDR-YYYY
+           MOVE ZODE-RPT-HEADER TO ZODE-RPT-REC
+           WRITE ZODE-RPT-REC
+
+           MOVE TOP-EXPR-ID TO RPT-DTL-EXPR-ID
+           MOVE NUM-ITEM TO RPT-DTL-RESULT
+           IF INTERP-ERROR
+               MOVE "DIV0 ERR" TO RPT-DTL-ERR
+           ELSE
+               MOVE SPACE TO RPT-DTL-ERR
+           END-IF
+           MOVE ZODE-RPT-DETAIL TO ZODE-RPT-REC
+           WRITE ZODE-RPT-REC
+
+           MOVE ZODE-RPT-TRAILER TO ZODE-RPT-REC
+           WRITE ZODE-RPT-REC
+
+           CLOSE ZODE-RESULT-RPT.
+
+      *    LOAD THE VARC SYMBOL TABLE FROM THE PARAMETER FILE, IF ONE
+      *    IS PRESENT. A MISSING PARAMETER FILE JUST LEAVES THE TABLE
+      *    EMPTY, WHICH IS FINE FOR EXPRESSIONS THAT DON'T USE VARC.
+       LOAD-SYMBOL-TABLE.
+           MOVE 0 TO SYMBOL-COUNT
+           SET PARM-EOF-SW TO 'N'
+           OPEN INPUT ZODE-PARM-FILE
+           IF WS-PARM-STATUS = "00"
+               PERFORM UNTIL END-OF-PARM
+                   READ ZODE-PARM-FILE
+                       AT END
+                           SET END-OF-PARM TO TRUE
+                       NOT AT END
+                           IF SYMBOL-COUNT NOT < MAX-SYMBOLS
+                               PERFORM SYMBOL-TABLE-OVERFLOW
+                           END-IF
+                           ADD 1 TO SYMBOL-COUNT
+                           MOVE ZP-SYM-NAME TO SYM-NAME(SYMBOL-COUNT)
+                           MOVE ZP-SYM-VAL TO SYM-VAL(SYMBOL-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE ZODE-PARM-FILE
+           END-IF.
+
+      *    BUILD THE AST FROM THE ZODE-SRC-FILE. EACH RECORD DESCRIBES
+      *    ONE NODE (ID, ZODE_ID, VAL, LEFT/RIGHT CHILD IDS, ROOT FLAG).
+      *    NODES ARE ALLOCATED IN A FIRST PASS AND WIRED TOGETHER IN A
+      *    SECOND PASS SO CHILD IDS CAN REFER TO RECORDS READ LATER.
+       BUILD-AST.
+           MOVE 0 TO ZODE-NODE-COUNT
+           SET TOP-EXPR-PTR TO NULL
+           OPEN INPUT ZODE-SRC-FILE
+           PERFORM READ-ZODE-SRC
+           PERFORM UNTIL END-OF-ZODE-SRC
+               PERFORM LOAD-ZODE-NODE
+               PERFORM READ-ZODE-SRC
+           END-PERFORM
+           CLOSE ZODE-SRC-FILE
+           PERFORM LINK-ZODE-NODES.
+
+       READ-ZODE-SRC.
+           READ ZODE-SRC-FILE
+               AT END
+                   SET END-OF-ZODE-SRC TO TRUE
+           END-READ.
+
+      *    ALLOCATE ONE NODE FOR THE CURRENT ZODE-SRC-REC AND RECORD
+      *    ITS ID, POINTER, AND CHILD IDS IN ZODE-NODE-TABLE.
+       LOAD-ZODE-NODE.
+           IF ZODE-NODE-COUNT NOT < MAX-ZODE-NODES
+               PERFORM ZODE-NODE-TABLE-OVERFLOW
+           END-IF
+           ADD 1 TO ZODE-NODE-COUNT
+           MOVE ZS-NODE-ID TO ZNT-NODE-ID(ZODE-NODE-COUNT)
+           MOVE ZS-LEFT-ID TO ZNT-LEFT-ID(ZODE-NODE-COUNT)
+           MOVE ZS-RIGHT-ID TO ZNT-RIGHT-ID(ZODE-NODE-COUNT)
+           MOVE ZS-ELSE-ID TO ZNT-ELSE-ID(ZODE-NODE-COUNT)
+
+           EVALUATE ZS-ZODE-ID
+               WHEN '0'
+                   PERFORM ALLOCATE-NUMC
+                   SET ADDRESS OF NUMC TO WORKING-EXPR-PTR-0
+                   MOVE 0 TO ZODE_ID OF NUMC
+                   MOVE ZS-VAL TO VAL OF NUMC
+
+               WHEN '1'
+                   PERFORM ALLOCATE-PLUSC
+                   SET ADDRESS OF PLUSC TO WORKING-EXPR-PTR-0
+                   MOVE 1 TO ZODE_ID OF PLUSC
+
+               WHEN '2'
+                   PERFORM ALLOCATE-VARC
+                   SET ADDRESS OF VARC TO WORKING-EXPR-PTR-0
+                   MOVE 2 TO ZODE_ID OF VARC
+                   MOVE ZS-VAR-NAME TO NAME OF VARC
+
+               WHEN '3'
+                   PERFORM ALLOCATE-MINUSC
+                   SET ADDRESS OF MINUSC TO WORKING-EXPR-PTR-0
+                   MOVE 3 TO ZODE_ID OF MINUSC
+
+               WHEN '4'
+                   PERFORM ALLOCATE-TIMESC
+                   SET ADDRESS OF TIMESC TO WORKING-EXPR-PTR-0
+                   MOVE 4 TO ZODE_ID OF TIMESC
+
+               WHEN '5'
+                   PERFORM ALLOCATE-DIVC
+                   SET ADDRESS OF DIVC TO WORKING-EXPR-PTR-0
+                   MOVE 5 TO ZODE_ID OF DIVC
+
+               WHEN '6'
+                   PERFORM ALLOCATE-GTC
+                   SET ADDRESS OF GTC TO WORKING-EXPR-PTR-0
+                   MOVE 6 TO ZODE_ID OF GTC
+
+               WHEN '7'
+                   PERFORM ALLOCATE-EQC
+                   SET ADDRESS OF EQC TO WORKING-EXPR-PTR-0
+                   MOVE 7 TO ZODE_ID OF EQC
+
+               WHEN '8'
+                   PERFORM ALLOCATE-IFC
+                   SET ADDRESS OF IFC TO WORKING-EXPR-PTR-0
+                   MOVE 8 TO ZODE_ID OF IFC
+           END-EVALUATE
+
+           MOVE WORKING-EXPR-PTR-0 TO ZNT-NODE-PTR(ZODE-NODE-COUNT)
+           IF ZS-IS-ROOT
+               MOVE WORKING-EXPR-PTR-0 TO TOP-EXPR-PTR
+               MOVE ZS-NODE-ID TO TOP-EXPR-ID
+           END-IF.
+
+      *    SECOND PASS: FOR EVERY NODE WITH CHILDREN, LOOK UP THE
+      *    CHILD IDS IN ZODE-NODE-TABLE AND SET THE POINTER FIELDS.
+       LINK-ZODE-NODES.
+           MOVE 1 TO ZODE-NODE-IDX
+           PERFORM UNTIL ZODE-NODE-IDX > ZODE-NODE-COUNT
+               IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                   OR ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                   OR ZNT-ELSE-ID(ZODE-NODE-IDX) NOT = 0
+                   PERFORM LINK-ONE-NODE
+               END-IF
+               ADD 1 TO ZODE-NODE-IDX
+           END-PERFORM.
+
+       LINK-ONE-NODE.
+           SET ADDRESS OF GEN_ZODE TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+           EVALUATE ZODE_ID OF GEN_ZODE
+               WHEN '1'
+                   SET ADDRESS OF PLUSC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET LT OF PLUSC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET RT OF PLUSC TO ZODE-LOOKUP-PTR
+                   END-IF
+
+               WHEN '3'
+                   SET ADDRESS OF MINUSC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET LT OF MINUSC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET RT OF MINUSC TO ZODE-LOOKUP-PTR
+                   END-IF
+
+               WHEN '4'
+                   SET ADDRESS OF TIMESC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET LT OF TIMESC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET RT OF TIMESC TO ZODE-LOOKUP-PTR
+                   END-IF
+
+               WHEN '5'
+                   SET ADDRESS OF DIVC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET LT OF DIVC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET RT OF DIVC TO ZODE-LOOKUP-PTR
+                   END-IF
+
+               WHEN '6'
+                   SET ADDRESS OF GTC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET LT OF GTC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET RT OF GTC TO ZODE-LOOKUP-PTR
+                   END-IF
+
+               WHEN '7'
+                   SET ADDRESS OF EQC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET LT OF EQC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET RT OF EQC TO ZODE-LOOKUP-PTR
+                   END-IF
+
+               WHEN '8'
+                   SET ADDRESS OF IFC TO ZNT-NODE-PTR(ZODE-NODE-IDX)
+                   IF ZNT-LEFT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-LEFT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET COND OF IFC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-RIGHT-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-RIGHT-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET THEN-BR OF IFC TO ZODE-LOOKUP-PTR
+                   END-IF
+                   IF ZNT-ELSE-ID(ZODE-NODE-IDX) NOT = 0
+                       MOVE ZNT-ELSE-ID(ZODE-NODE-IDX)
+                        TO ZODE-LOOKUP-ID
+                       PERFORM FIND-ZODE-NODE-PTR
+                       SET ELSE-BR OF IFC TO ZODE-LOOKUP-PTR
+                   END-IF
+           END-EVALUATE.
+
+       FIND-ZODE-NODE-PTR.
+           SET ZODE-LOOKUP-PTR TO NULL
+           MOVE 1 TO ZODE-SEARCH-IDX
+           PERFORM UNTIL ZODE-SEARCH-IDX > ZODE-NODE-COUNT
+               IF ZNT-NODE-ID(ZODE-SEARCH-IDX) = ZODE-LOOKUP-ID
+                   MOVE ZNT-NODE-PTR(ZODE-SEARCH-IDX) TO ZODE-LOOKUP-PTR
+               END-IF
+               ADD 1 TO ZODE-SEARCH-IDX
+           END-PERFORM.
+
+      *    RESOLVE SYM-LOOKUP-NAME AGAINST THE SYMBOL TABLE LOADED BY
+      *    LOAD-SYMBOL-TABLE. AN UNBOUND VARC RESOLVES TO ZERO.
+       FIND-SYMBOL-VALUE.
+           MOVE 0 TO SYM-LOOKUP-VAL
+           MOVE 1 TO SYM-SEARCH-IDX
+           PERFORM UNTIL SYM-SEARCH-IDX > SYMBOL-COUNT
+               IF SYM-NAME(SYM-SEARCH-IDX) = SYM-LOOKUP-NAME
+                   MOVE SYM-VAL(SYM-SEARCH-IDX) TO SYM-LOOKUP-VAL
+               END-IF
+               ADD 1 TO SYM-SEARCH-IDX
+           END-PERFORM.
+
+       INTERP.
+           SET ADDRESS OF GEN_ZODE TO WORKING-EXPR-PTR-0.
+           MOVE ZODE_ID OF GEN_ZODE TO INTERP-CHOICE
+           EVALUATE TRUE
+               WHEN NUMC-CHOICE
+                   SET ADDRESS OF NUMC TO WORKING-EXPR-PTR-0
+                   MOVE VAL OF NUMC TO NUM-ITEM
+                   MOVE "NUMC  " TO TRC-NODE-TYPE
+                   MOVE 0 TO TRC-LT
+                   MOVE 0 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+               WHEN VARC-CHOICE
+                   SET ADDRESS OF VARC TO WORKING-EXPR-PTR-0
+                   MOVE NAME OF VARC TO SYM-LOOKUP-NAME
+                   PERFORM FIND-SYMBOL-VALUE
+                   MOVE SYM-LOOKUP-VAL TO NUM-ITEM
+                   MOVE "VARC  " TO TRC-NODE-TYPE
+                   MOVE 0 TO TRC-LT
+                   MOVE 0 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            SAVE THIS PLUSC NODE'S OWN ADDRESS ON THE
+      *            INTERPRETER VALUE STACK BEFORE RECURSING INTO RT --
+      *            A NESTED PLUSC SOMEWHERE IN RT WOULD OTHERWISE
+      *            REPOINT THE SHARED ADDRESS OF PLUSC REGISTER BEFORE
+      *            LT IS READ BACK BELOW.
+               WHEN PLUSC-CHOICE
+                   SET ADDRESS OF PLUSC TO WORKING-EXPR-PTR-0
+                   MOVE WORKING-EXPR-PTR-0 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE RT OF PLUSC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   SET ADDRESS OF PLUSC TO PTR-ITEM
+
+      *            SAVE RT'S RESULT ON THE INTERPRETER VALUE STACK TOO
+      *            -- IF LT IS ITSELF NON-LEAF IT WILL REUSE THE SAME
+      *            SHARED WORKING-VALUE-2 SCRATCH FIELD FOR ITS OWN
+      *            RT WHILE COMPUTING ITS OWN RESULT.
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE LT OF PLUSC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   ADD WORKING-VALUE-1 TO WORKING-VALUE-2
+                    GIVING NUM-ITEM
+                    ON SIZE ERROR
+                        PERFORM ZODE-ARITH-OVERFLOW
+                   END-ADD
+
+                   MOVE "PLUSC " TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE WORKING-VALUE-2 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            SAVE THIS MINUSC NODE'S OWN ADDRESS ACROSS THE RT
+      *            RECURSION -- SEE THE PLUSC-CHOICE COMMENT ABOVE.
+               WHEN MINUSC-CHOICE
+                   SET ADDRESS OF MINUSC TO WORKING-EXPR-PTR-0
+                   MOVE WORKING-EXPR-PTR-0 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE RT OF MINUSC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   SET ADDRESS OF MINUSC TO PTR-ITEM
+
+      *            SAVE RT'S RESULT ACROSS THE LT RECURSION -- SEE THE
+      *            PLUSC-CHOICE COMMENT ABOVE.
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE LT OF MINUSC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   SUBTRACT WORKING-VALUE-2 FROM WORKING-VALUE-1
+                    GIVING NUM-ITEM
+                    ON SIZE ERROR
+                        PERFORM ZODE-ARITH-OVERFLOW
+                   END-SUBTRACT
+
+                   MOVE "MINUSC" TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE WORKING-VALUE-2 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            SAVE THIS TIMESC NODE'S OWN ADDRESS ACROSS THE RT
+      *            RECURSION -- SEE THE PLUSC-CHOICE COMMENT ABOVE.
+               WHEN TIMESC-CHOICE
+                   SET ADDRESS OF TIMESC TO WORKING-EXPR-PTR-0
+                   MOVE WORKING-EXPR-PTR-0 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE RT OF TIMESC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   SET ADDRESS OF TIMESC TO PTR-ITEM
+
+      *            SAVE RT'S RESULT ACROSS THE LT RECURSION -- SEE THE
+      *            PLUSC-CHOICE COMMENT ABOVE.
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE LT OF TIMESC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   MULTIPLY WORKING-VALUE-1 BY WORKING-VALUE-2
+                    GIVING NUM-ITEM
+                    ON SIZE ERROR
+                        PERFORM ZODE-ARITH-OVERFLOW
+                   END-MULTIPLY
+
+                   MOVE "TIMESC" TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE WORKING-VALUE-2 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            SAVE THIS DIVC NODE'S OWN ADDRESS ACROSS THE RT
+      *            RECURSION -- SEE THE PLUSC-CHOICE COMMENT ABOVE.
+               WHEN DIVC-CHOICE
+                   SET ADDRESS OF DIVC TO WORKING-EXPR-PTR-0
+                   MOVE WORKING-EXPR-PTR-0 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE RT OF DIVC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   SET ADDRESS OF DIVC TO PTR-ITEM
+
+      *            SAVE RT'S RESULT ACROSS THE LT RECURSION -- SEE THE
+      *            PLUSC-CHOICE COMMENT ABOVE.
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE LT OF DIVC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   IF WORKING-VALUE-2 = 0
+                       DISPLAY "ZODE: DIVIDE BY ZERO - RESULT SET TO 0"
+                       SET INTERP-ERROR TO TRUE
+                       MOVE 0 TO NUM-ITEM
+                   ELSE
+                       DIVIDE WORKING-VALUE-2 INTO WORKING-VALUE-1
+                        GIVING NUM-ITEM
+                        ON SIZE ERROR
+                            PERFORM ZODE-ARITH-OVERFLOW
+                       END-DIVIDE
+                   END-IF
+
+                   MOVE "DIVC  " TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE WORKING-VALUE-2 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            SAVE THIS GTC NODE'S OWN ADDRESS ACROSS THE RT
+      *            RECURSION -- SEE THE PLUSC-CHOICE COMMENT ABOVE.
+               WHEN GTC-CHOICE
+                   SET ADDRESS OF GTC TO WORKING-EXPR-PTR-0
+                   MOVE WORKING-EXPR-PTR-0 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE RT OF GTC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   SET ADDRESS OF GTC TO PTR-ITEM
+
+      *            SAVE RT'S RESULT ACROSS THE LT RECURSION -- SEE THE
+      *            PLUSC-CHOICE COMMENT ABOVE.
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE LT OF GTC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   IF WORKING-VALUE-1 > WORKING-VALUE-2
+                       MOVE 1 TO NUM-ITEM
+                   ELSE
+                       MOVE 0 TO NUM-ITEM
+                   END-IF
+
+                   MOVE "GTC   " TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE WORKING-VALUE-2 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            SAVE THIS EQC NODE'S OWN ADDRESS ACROSS THE RT
+      *            RECURSION -- SEE THE PLUSC-CHOICE COMMENT ABOVE.
+               WHEN EQC-CHOICE
+                   SET ADDRESS OF EQC TO WORKING-EXPR-PTR-0
+                   MOVE WORKING-EXPR-PTR-0 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE RT OF EQC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   SET ADDRESS OF EQC TO PTR-ITEM
+
+      *            SAVE RT'S RESULT ACROSS THE LT RECURSION -- SEE THE
+      *            PLUSC-CHOICE COMMENT ABOVE.
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE LT OF EQC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   IF WORKING-VALUE-1 = WORKING-VALUE-2
+                       MOVE 1 TO NUM-ITEM
+                   ELSE
+                       MOVE 0 TO NUM-ITEM
+                   END-IF
+
+                   MOVE "EQC   " TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE WORKING-VALUE-2 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+      *            EVALUATE THE CONDITION CHILD FIRST, THEN INTERP
+      *            ONLY THE SELECTED BRANCH -- THE UNCHOSEN BRANCH IS
+      *            NEVER VISITED. WORKING-EXPR-PTR-1 HOLDS THE IFC
+      *            NODE'S OWN ADDRESS ACROSS THE RECURSIVE CALLS SINCE
+      *            WORKING-EXPR-PTR-0 IS REUSED BY EACH ONE.
+               WHEN IFC-CHOICE
+                   MOVE WORKING-EXPR-PTR-0 TO WORKING-EXPR-PTR-1
+                   SET ADDRESS OF IFC TO WORKING-EXPR-PTR-1
+
+      *            SAVE THIS IFC'S OWN ADDRESS ON THE INTERPRETER
+      *            VALUE STACK BEFORE RECURSING INTO COND -- IF COND
+      *            CONTAINS A NESTED IFC, ITS OWN USE OF THE SAME
+      *            WORKING-EXPR-PTR-1 SCRATCH CELL WOULD OTHERWISE
+      *            CLOBBER THIS ONE BEFORE IT IS READ BACK BELOW.
+                   MOVE WORKING-EXPR-PTR-1 TO PTR-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE COND OF IFC TO WORKING-EXPR-PTR-0
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE PTR-ITEM TO WORKING-EXPR-PTR-1
+
+      *            SAVE THE CONDITION'S OWN BOOLEAN RESULT ON THE
+      *            INTERPRETER VALUE STACK TOO -- THE CHOSEN BRANCH
+      *            BELOW MAY BE ANYTHING, NOT JUST A BARE LEAF, AND
+      *            WILL OVERWRITE THE SHARED WORKING-VALUE-1 SCRATCH
+      *            FIELD AS PART OF ITS OWN EVALUATION.
+                   MOVE WORKING-VALUE-1 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   SET ADDRESS OF IFC TO WORKING-EXPR-PTR-1
+                   IF WORKING-VALUE-1 NOT = 0
+                       MOVE THEN-BR OF IFC TO WORKING-EXPR-PTR-0
+                   ELSE
+                       MOVE ELSE-BR OF IFC TO WORKING-EXPR-PTR-0
+                   END-IF
+                   PERFORM INTERP
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-2
+
+                   PERFORM POP-STACK
+                   PERFORM CHECK-STACK-STATUS
+                   MOVE NUM-ITEM TO WORKING-VALUE-1
+
+                   MOVE WORKING-VALUE-2 TO NUM-ITEM
+                   PERFORM PUSH-STACK
+                   PERFORM CHECK-STACK-STATUS
+
+                   MOVE "IFC   " TO TRC-NODE-TYPE
+                   MOVE WORKING-VALUE-1 TO TRC-LT
+                   MOVE 0 TO TRC-RT
+                   MOVE NUM-ITEM TO TRC-RESULT
+                   PERFORM WRITE-TRACE-LINE
+
+           END-EVALUATE.
+
+       ALLOCATE-PLUSC.
+           ALLOCATE PLUSC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-NUMC.
+           ALLOCATE NUMC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-VARC.
+           ALLOCATE VARC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-MINUSC.
+           ALLOCATE MINUSC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-TIMESC.
+           ALLOCATE TIMESC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-DIVC.
+           ALLOCATE DIVC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-GTC.
+           ALLOCATE GTC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-EQC.
+           ALLOCATE EQC
+               RETURNING WORKING-EXPR-PTR-0.
+
+       ALLOCATE-IFC.
+           ALLOCATE IFC
+               RETURNING WORKING-EXPR-PTR-0.
+
+
+       ALLOCATE-NODE.
+           ALLOCATE CURR-NODE INITIALIZED
+               RETURNING CURR-NODE-PTR.
+
+       PUSH-STACK.
+           IF STK-DEPTH(CURR-STACK-ID) NOT < MAX-STACK-DEPTH
+               SET STACK-OVERFLOW TO TRUE
+               DISPLAY "Stack is full."
+           ELSE
+               IF NO-TESTING
+                      DISPLAY "Enter value to push: "
+                      ACCEPT ALP-ITEM
+               END-IF
+               PERFORM ALLOCATE-NODE
+               SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
+               MOVE NUM-ITEM TO NUM-VAL OF CURR-NODE
+               MOVE ALP-ITEM TO ALP-VAL OF CURR-NODE
+               MOVE PTR-ITEM TO PTR-VAL OF CURR-NODE
+               MOVE CURR-STACK-ID TO NODE-STACK-ID OF CURR-NODE
+               IF STK-EMPTY(CURR-STACK-ID)
+                   SET STK-HEAD-PTR(CURR-STACK-ID) TO CURR-NODE-PTR
+                   SET STK-NOT-EMPTY(CURR-STACK-ID) TO TRUE
+               ELSE
+                   SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
+                   SET NXT OF CURR-NODE TO STK-HEAD-PTR(CURR-STACK-ID)
+                   SET STK-HEAD-PTR(CURR-STACK-ID) TO CURR-NODE-PTR
+               END-IF
+               ADD 1 TO STK-DEPTH(CURR-STACK-ID)
+               SET STACK-OK TO TRUE
+           END-IF.
+
+       POP-STACK.
+           IF STK-EMPTY(CURR-STACK-ID)
+               SET STACK-UNDERFLOW TO TRUE
+               DISPLAY "Stack is empty."
+           ELSE
+               SET CURR-NODE-PTR TO STK-HEAD-PTR(CURR-STACK-ID)
+               SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
+               SET STK-HEAD-PTR(CURR-STACK-ID) TO NXT OF CURR-NODE
+               MOVE NUM-VAL OF CURR-NODE TO NUM-ITEM
+               MOVE ALP-VAL OF CURR-NODE TO ALP-ITEM
+               MOVE PTR-VAL OF CURR-NODE TO PTR-ITEM
+
+               IF NO-TESTING
+                  DISPLAY "Popped ALP value: " ALP-ITEM
+                  DISPLAY "Popped NUM value: " NUM-ITEM
+                  DISPLAY "Popped PTR value: " PTR-ITEM
+               END-IF
+
+               FREE CURR-NODE
+               SUBTRACT 1 FROM STK-DEPTH(CURR-STACK-ID)
+               IF STK-HEAD-PTR(CURR-STACK-ID) = NULL
+                   SET STK-EMPTY(CURR-STACK-ID) TO TRUE
+               END-IF
+               SET STACK-OK TO TRUE
+           END-IF.
+
+      *    ABEND CLEANLY WHEN THE VALUE STACK UNDERFLOWS OR OVERFLOWS
+      *    INSTEAD OF LETTING INTERP COMPUTE ON A STALE NUM-ITEM.
+       CHECK-STACK-STATUS.
+           IF NOT STACK-OK
+               DISPLAY "ZODE: STACK ERROR - " STACK-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      *    ABEND CLEANLY WHEN A ZODE ARITHMETIC OPERATION OVERFLOWS
+      *    THE S9(9) RESULT FIELD, MATCHING CHECK-STACK-STATUS'S
+      *    ABEND-ON-ERROR CONVENTION FOR STACK UNDERFLOW/OVERFLOW.
+       ZODE-ARITH-OVERFLOW.
+           DISPLAY "ZODE: ARITHMETIC OVERFLOW - RESULT TOO LARGE"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *    ABEND CLEANLY WHEN ZODESRC HAS MORE RECORDS THAN
+      *    ZODE-NODE-TABLE HAS ROOM FOR, MATCHING CHECK-STACK-STATUS'S
+      *    ABEND-ON-ERROR CONVENTION.
+       ZODE-NODE-TABLE-OVERFLOW.
+           DISPLAY "ZODE: TOO MANY ZODESRC RECORDS - MAX "
+               MAX-ZODE-NODES " EXCEEDED"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *    ABEND CLEANLY WHEN ZODEPARM HAS MORE ENTRIES THAN
+      *    SYMBOL-TABLE HAS ROOM FOR, MATCHING CHECK-STACK-STATUS'S
+      *    ABEND-ON-ERROR CONVENTION.
+       SYMBOL-TABLE-OVERFLOW.
+           DISPLAY "ZODE: TOO MANY ZODEPARM ENTRIES - MAX "
+               MAX-SYMBOLS " EXCEEDED"
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       *> Write a paginated, headered dump of stack CURR-STACK-ID to
+       *> STACKRPT instead of DISPLAYing it to the console, so a stack
+       *> with more than a screenful of entries can still be reviewed
+       *> after the run ends. The raw PTR-VAL pointer isn't reportable
+       *> so only NUM-VAL/ALP-VAL are shown per entry.
+       DISPLAY-STACK.
+           IF STK-EMPTY(CURR-STACK-ID)
+               DISPLAY "Stack is empty."
+           ELSE
+               PERFORM OPEN-STACK-RPT
+               MOVE 0 TO RPT-ENTRY-SEQ
+               SET TEMP-NODE-PTR TO STK-HEAD-PTR(CURR-STACK-ID)
+               PERFORM UNTIL TEMP-NODE-PTR = NULL
+                   SET CURR-NODE-PTR TO TEMP-NODE-PTR
+                   SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
+                   ADD 1 TO RPT-ENTRY-SEQ
+                   IF RPT-LINES-ON-PAGE = 0
+                       PERFORM WRITE-STACK-RPT-HEADER
+                   END-IF
+                   MOVE RPT-ENTRY-SEQ TO RPT-DTL-SEQ
+                   MOVE NUM-VAL OF CURR-NODE TO RPT-DTL-NUM
+                   MOVE ALP-VAL OF CURR-NODE TO RPT-DTL-ALP
+                   WRITE STACK-RPT-REC FROM STACK-RPT-DETAIL
+                   ADD 1 TO RPT-LINES-ON-PAGE
+                   IF RPT-LINES-ON-PAGE NOT < MAX-RPT-LINES-PER-PAGE
+                       MOVE 0 TO RPT-LINES-ON-PAGE
+                   END-IF
+                   SET TEMP-NODE-PTR TO NXT OF CURR-NODE
+               END-PERFORM
+               MOVE RPT-ENTRY-SEQ TO RPT-TRL-COUNT
+               WRITE STACK-RPT-REC FROM STACK-RPT-TRAILER
+               PERFORM CLOSE-STACK-RPT
+               DISPLAY "Stack " CURR-STACK-ID " written to report ("
+                   RPT-ENTRY-SEQ " entries)."
+           END-IF.
+
+       *> Open the stack-dump report and prime the run-date/paging
+       *> fields for a fresh set of page headers.
+       OPEN-STACK-RPT.
+           OPEN OUTPUT STACK-RPT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO RPT-PAGE-NO
+           MOVE 0 TO RPT-LINES-ON-PAGE.
+
+       CLOSE-STACK-RPT.
+           CLOSE STACK-RPT-FILE.
+
+       *> Emit one page header, showing the run date, page number,
+       *> stack ID, and total entry count for CURR-STACK-ID.
+       WRITE-STACK-RPT-HEADER.
+           ADD 1 TO RPT-PAGE-NO
+           MOVE WS-RUN-MM TO RPT-STK-HDR-MM
+           MOVE WS-RUN-DD TO RPT-STK-HDR-DD
+           MOVE WS-RUN-YYYY TO RPT-STK-HDR-YYYY
+           MOVE RPT-PAGE-NO TO RPT-HDR-PAGE
+           MOVE CURR-STACK-ID TO RPT-HDR-STACK-ID
+           MOVE STK-DEPTH(CURR-STACK-ID) TO RPT-HDR-COUNT
+           WRITE STACK-RPT-REC FROM STACK-RPT-HEADER.
+
+       *> Open the shared test-history log for appending, creating it
+       *> on first use if it doesn't exist yet.
+       OPEN-TEST-HIST-FILE.
+           OPEN EXTEND TEST-HIST-FILE
+           IF WS-TEST-HIST-STATUS NOT = "00"
+               OPEN OUTPUT TEST-HIST-FILE
+               CLOSE TEST-HIST-FILE
+               OPEN EXTEND TEST-HIST-FILE
+           END-IF.
+
+       CLOSE-TEST-HIST-FILE.
+           CLOSE TEST-HIST-FILE.
+
+       *> Append one dated record (program, test name, pass/fail) to
+       *> the shared test-history log for TH-CURR-TEST-NAME/-RESULT.
+       WRITE-TEST-HIST-REC.
+           ACCEPT TH-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TH-FULL-TIME FROM TIME
+           MOVE WS-TH-FULL-TIME(1:6) TO TH-TS-TIME
+           MOVE TH-CURR-TEST-NAME TO TH-TEST-NAME
+           MOVE TH-CURR-RESULT TO TH-RESULT
+           WRITE TEST-HIST-REC FROM TEST-HIST-DETAIL.
+
+       TEST-STACK.
+           SET YES-TESTING TO TRUE
+           DISPLAY "Running Stack Tests..."
+           PERFORM OPEN-TEST-HIST-FILE
+
+           PERFORM TEST-PUSH-POP
+           IF TEST-PASSED
+               DISPLAY "TEST-PUSH-POP PASSED"
+               MOVE "PASSED" TO TH-CURR-RESULT
+           ELSE
+               DISPLAY "TEST-PUSH-POP FAILED"
+               MOVE "FAILED" TO TH-CURR-RESULT
+           END-IF
+           MOVE "TEST-PUSH-POP" TO TH-CURR-TEST-NAME
+           PERFORM WRITE-TEST-HIST-REC
+
+           SET TEST-FAILED TO TRUE
+
+           PERFORM TEST-MULTIPLE-VALUES
+           IF TEST-PASSED
+               DISPLAY "TEST-MULTIPLE-VALUES PASSED"
+               MOVE "PASSED" TO TH-CURR-RESULT
+           ELSE
+               DISPLAY "TEST-MULTIPLE-VALUES FAILED"
+               MOVE "FAILED" TO TH-CURR-RESULT
+           END-IF
+           MOVE "TEST-MULTIPLE-VALUES" TO TH-CURR-TEST-NAME
+           PERFORM WRITE-TEST-HIST-REC
+
+           PERFORM CLOSE-TEST-HIST-FILE.
+
+       TEST-PUSH-POP.
+           PERFORM CLEAR-STACK
+           MOVE 'A' TO ALP-ITEM
+           PERFORM PUSH-STACK
+           PERFORM POP-STACK
+           IF ALP-ITEM = 'A'
+               SET TEST-PASSED TO TRUE
+           ELSE
+               SET TEST-FAILED TO TRUE
+           END-IF.
+
+       TEST-MULTIPLE-VALUES.
+           PERFORM CLEAR-STACK
+           MOVE TEST-ITEM-1 TO ALP-ITEM
+           PERFORM PUSH-STACK
+           MOVE TEST-ITEM-2 TO ALP-ITEM
+           PERFORM PUSH-STACK
+           MOVE TEST-ITEM-3 TO ALP-ITEM
+           PERFORM PUSH-STACK
+
+           PERFORM POP-STACK
+           IF ALP-ITEM NOT = TEST-ITEM-3
+               DISPLAY "3 FAILED"
+               SET TEST-FAILED TO TRUE
+           END-IF
+           PERFORM POP-STACK
+           IF ALP-ITEM NOT = TEST-ITEM-2
+               DISPLAY ALP-ITEM 'AND' TEST-ITEM-2
+               SET TEST-FAILED TO TRUE
+           END-IF
+           PERFORM POP-STACK
+           IF ALP-ITEM = TEST-ITEM-1
+               SET TEST-PASSED TO TRUE
+           ELSE
+               DISPLAY ALP-ITEM 'AND' TEST-ITEM-1
+               SET TEST-FAILED TO TRUE
+           END-IF.
+
+       CLEAR-STACK.
+           SET TEMP-NODE-PTR TO STK-HEAD-PTR(CURR-STACK-ID)
+           PERFORM UNTIL TEMP-NODE-PTR = NULL
+               SET CURR-NODE-PTR TO TEMP-NODE-PTR
+               SET ADDRESS OF CURR-NODE TO CURR-NODE-PTR
+               SET TEMP-NODE-PTR TO NXT OF CURR-NODE
+               FREE CURR-NODE
+           END-PERFORM
+           SET STK-EMPTY(CURR-STACK-ID) TO TRUE
+           MOVE 0 TO STK-DEPTH(CURR-STACK-ID).
