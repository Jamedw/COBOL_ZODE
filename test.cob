@@ -1,14 +1,131 @@
-000000 IDENTIFICATION DIVISION.   
+000000 IDENTIFICATION DIVISION.
 000000 PROGRAM-ID. test.
 000000
+000000 ENVIRONMENT DIVISION.
+000000 INPUT-OUTPUT SECTION.
+000000 FILE-CONTROL.
+000000     SELECT TEST-INPUT-FILE ASSIGN TO "TESTDATA"
+000000         ORGANIZATION LINE SEQUENTIAL
+000000         FILE STATUS IS WS-INPUT-STATUS.
+000000
 000000 DATA DIVISION.
+000000
+000000 FILE SECTION.
+000000 FD  TEST-INPUT-FILE.
+000000 01  TEST-INPUT-REC.
+000000     05  TI-SUBSCRIPT     PIC 9(2).
+000000     05  TI-VALUE         PIC A(5).
+000000
 000000     WORKING-STORAGE SECTION.
 000000     01 WS-TABLE.
 000000         05 WS-A PIC A(5) VALUE 'test' OCCURS 5 TIMES.
-
-000000*    comment
-
+000000     01 WS-DEFAULT-VAL     PIC A(5) VALUE 'test'.
+000000
+000000*    Data file layout: first record's TI-SUBSCRIPT is the row
+000000*    count, followed by that many TI-SUBSCRIPT/TI-VALUE rows.
+000000     01 WS-INPUT-STATUS   PIC XX VALUE '00'.
+000000     01 WS-EOF-SW         PIC X VALUE 'N'.
+000000         88 END-OF-INPUT  VALUE 'Y'.
+000000     01 WS-HDR-SW         PIC X VALUE 'Y'.
+000000         88 WS-IS-HDR-REC     VALUE 'Y'.
+000000         88 WS-IS-DATA-REC    VALUE 'N'.
+000000     01 WS-ROW-COUNT      PIC 9(2) VALUE 0.
+000000     01 WS-ROWS-READ      PIC 9(2) VALUE 0.
+000000     01 WS-ROWS-VERIFIED  PIC 9(2) VALUE 0.
+000000     01 WS-IDX            PIC 9(2) VALUE 0.
+000000     01 WS-PASS-COUNT     PIC 9(2) VALUE 0.
+000000     01 WS-FAIL-COUNT     PIC 9(2) VALUE 0.
+000000
 000000 PROCEDURE DIVISION.
-000000     MOVE "something else" TO WS-A(2)
+000000     PERFORM LOAD-TEST-DATA.
+000000     PERFORM VERIFY-TABLE.
 000000     DISPLAY "another thing " WS-TABLE.
 000000     STOP RUN.
+000000
+000000*    Read the row-count header and then that many subscript/value
+000000*    rows from TESTDATA, applying each one to WS-TABLE. Rows past
+000000*    WS-ROW-COUNT or with an out-of-range subscript are ignored.
+000000 LOAD-TEST-DATA.
+000000     OPEN INPUT TEST-INPUT-FILE
+000000     IF WS-INPUT-STATUS = "00"
+000000         PERFORM READ-TEST-REC
+000000         PERFORM UNTIL END-OF-INPUT
+000000             IF WS-IS-HDR-REC
+000000                 MOVE TI-SUBSCRIPT TO WS-ROW-COUNT
+000000                 SET WS-IS-DATA-REC TO TRUE
+000000             ELSE
+000000                 IF WS-ROWS-READ < WS-ROW-COUNT
+000000                     AND TI-SUBSCRIPT > 0 AND TI-SUBSCRIPT <= 5
+000000                     MOVE TI-VALUE TO WS-A(TI-SUBSCRIPT)
+000000                     ADD 1 TO WS-ROWS-READ
+000000                 END-IF
+000000             END-IF
+000000             PERFORM READ-TEST-REC
+000000         END-PERFORM
+000000         CLOSE TEST-INPUT-FILE
+000000     ELSE
+000000         DISPLAY "No test data file found; using default table."
+000000     END-IF.
+000000
+000000 READ-TEST-REC.
+000000     READ TEST-INPUT-FILE
+000000         AT END
+000000             SET END-OF-INPUT TO TRUE
+000000     END-READ.
+000000
+000000*    Confirm each subscript reads back the value it was written
+000000*    with. This re-opens TESTDATA and compares WS-A against the
+000000*    raw file rows directly, rather than against a second table
+000000*    filled the same way WS-A was, so a subscript actually
+000000*    written to the wrong slot by LOAD-TEST-DATA gets caught
+000000*    here instead of always comparing equal to itself.
+000000 VERIFY-TABLE.
+000000     MOVE 0 TO WS-PASS-COUNT
+000000     MOVE 0 TO WS-FAIL-COUNT
+000000     MOVE 0 TO WS-ROWS-VERIFIED
+000000     OPEN INPUT TEST-INPUT-FILE
+000000     IF WS-INPUT-STATUS = "00"
+000000         MOVE 'N' TO WS-EOF-SW
+000000         SET WS-IS-HDR-REC TO TRUE
+000000         PERFORM READ-TEST-REC
+000000         PERFORM UNTIL END-OF-INPUT
+000000             IF WS-IS-HDR-REC
+000000                 SET WS-IS-DATA-REC TO TRUE
+000000             ELSE
+000000                 IF WS-ROWS-VERIFIED < WS-ROW-COUNT
+000000                     AND TI-SUBSCRIPT > 0 AND TI-SUBSCRIPT <= 5
+000000                     PERFORM COMPARE-SUBSCRIPT
+000000                     ADD 1 TO WS-ROWS-VERIFIED
+000000                 END-IF
+000000             END-IF
+000000             PERFORM READ-TEST-REC
+000000         END-PERFORM
+000000         CLOSE TEST-INPUT-FILE
+000000     ELSE
+000000         MOVE 0 TO WS-IDX
+000000         PERFORM UNTIL WS-IDX = 5
+000000             ADD 1 TO WS-IDX
+000000             IF WS-A(WS-IDX) = WS-DEFAULT-VAL
+000000                 ADD 1 TO WS-PASS-COUNT
+000000                 DISPLAY "SUBSCRIPT " WS-IDX " OK: " WS-A(WS-IDX)
+000000             ELSE
+000000                 ADD 1 TO WS-FAIL-COUNT
+000000                 DISPLAY "SUBSCRIPT " WS-IDX " MISMATCH: GOT "
+000000                     WS-A(WS-IDX) " EXPECTED " WS-DEFAULT-VAL
+000000             END-IF
+000000         END-PERFORM
+000000     END-IF
+000000     DISPLAY WS-PASS-COUNT " PASSED, " WS-FAIL-COUNT " FAILED".
+000000
+000000*    Compare one TESTDATA row, re-read independently of the
+000000*    write path above, against the slot it should have landed in.
+000000 COMPARE-SUBSCRIPT.
+000000     IF WS-A(TI-SUBSCRIPT) = TI-VALUE
+000000         ADD 1 TO WS-PASS-COUNT
+000000         DISPLAY "SUBSCRIPT " TI-SUBSCRIPT " OK: "
+000000             WS-A(TI-SUBSCRIPT)
+000000     ELSE
+000000         ADD 1 TO WS-FAIL-COUNT
+000000         DISPLAY "SUBSCRIPT " TI-SUBSCRIPT " MISMATCH: GOT "
+000000             WS-A(TI-SUBSCRIPT) " EXPECTED " TI-VALUE
+000000     END-IF.
